@@ -12,21 +12,62 @@
        input-output section.
        file-control.
       *---------------------------------------------------------------*
-           select arquivo       ASSIGN to 
+           select arquivo       ASSIGN to
                    "/curso/cobol/dados/arquivo"
                   organization         is indexed
                   access mode          is dynamic
-                  lock   mode          is automatic
+                  lock   mode          is manual
                   file status          is ws-status
-                  record key           is arq-chave.                  
-           select arquivos      ASSIGN to 
+                  record key           is arq-chave
+                  alternate record key is arq-descricao
+                                       with duplicates.
+           select arquivos      ASSIGN to
                    "/curso/cobol/dados/x"
                   organization         is line SEQUENTIAL
                   file status          is ws-status.
+           select carga-log     ASSIGN to
+                   "/curso/cobol/dados/carga.log"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+           select audit-log     ASSIGN to
+                   "/curso/cobol/dados/auditoria.log"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+           select retencao-log  ASSIGN to
+                   "/curso/cobol/dados/retencao.log"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+           select export-dat    ASSIGN to
+                   "/curso/cobol/dados/export.csv"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+           select carga-chk     ASSIGN to
+                   "/curso/cobol/dados/carga.chk"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+           select batch-par     ASSIGN to
+                   "/curso/cobol/dados/batch.par"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
       *---------------------------------------------------------------*
        data division.
        file section.
       *---------------------------------------------------------------*
+           fd carga-log.
+           01 log-registro           pic x(080).
+           fd audit-log.
+           01 audit-registro         pic x(220).
+           fd retencao-log.
+           01 retencao-registro      pic x(080).
+           fd export-dat.
+           01 export-linha           pic x(080).
+           fd carga-chk.
+           01 chk-registro           pic 9(007).
+           fd batch-par.
+           01 par-registro.
+              02 par-modo            pic x(010).
+                 88 par-modo-carga     value "CARGA".
+                 88 par-modo-export    value "EXPORT".
            fd arquivos.
            01 arqs-registro.
               02 arqs-chave.
@@ -37,6 +78,7 @@
                  03 arqs-aaTeste        pic 9(004).
                  03 arqs-mmTeste        pic 9(002).
                  03 arqs-ddTeste        pic 9(002).
+              02 arqs-situacao          pic x(001).
            fd arquivo.
            01 arq-registro.
               02 arq-chave.
@@ -47,7 +89,14 @@
                  03 arq-aaTeste        pic 9(004).
                  03 arq-mmTeste        pic 9(002).
                  03 arq-ddTeste        pic 9(002).
-                 
+              02 arq-excluido           pic x(001).
+                 88 arq-excluido-sim    value "S".
+                 88 arq-excluido-nao    value "N".
+              02 arq-situacao           pic x(001).
+                 88 arq-situacao-ativa    value "A".
+                 88 arq-situacao-inativa  value "I".
+                 88 arq-situacao-pendente value "P".
+
       *---------------------------------------------------------------*
        working-storage section.
       *---------------------------------------------------------------*
@@ -59,16 +108,87 @@
              03 ws-aaTeste             pic 9(004).
              03 ws-mmTeste             pic 9(002).
              03 ws-ddTeste             pic 9(002).
+          02 ws-situacao                pic x(001).
+             88 ws-situacao-ativa       value "A".
+             88 ws-situacao-inativa     value "I".
+             88 ws-situacao-pendente    value "P".
        01 tb-consulta.
           02 occurs 16.
              03 tb-codigo              pic 9(005).
              03 tb-descricao           pic x(020).
              03 tb-dtTeste             pic x(010).
+             03 tb-situacao            pic x(001).
        01 tab-lin                      pic x(032)  value
            "06070809101112131415161718192021".
        01 redefines tab-lin.
-          02 tb-lin                    pic 9(002)  occurs 16. 
-          
+          02 tb-lin                    pic 9(002)  occurs 16.
+
+       01 tab-ddMes                    pic x(024)  value
+           "312831303130313130313031".
+       01 redefines tab-ddMes.
+          02 tb-ddMes                  pic 9(002)  occurs 12.
+       01 ws-CalcAno.
+          02 ws-intAno                 pic 9(004)  value zeros.
+          02 ws-restoAno               pic 9(002)  value zeros.
+
+       01 ws-CalcCodigo.
+          02 ws-cod-base               pic 9(004)  value zeros.
+          02 ws-cod-verif              pic 9(001)  value zeros.
+          02 ws-cod-resto1             pic 9(004)  value zeros.
+          02 ws-cod-resto2             pic 9(003)  value zeros.
+          02 ws-cod-d1                 pic 9(001)  value zeros.
+          02 ws-cod-d2                 pic 9(001)  value zeros.
+          02 ws-cod-d3                 pic 9(001)  value zeros.
+          02 ws-cod-d4                 pic 9(001)  value zeros.
+          02 ws-cod-p1                 pic 9(002)  value zeros.
+          02 ws-cod-p2                 pic 9(002)  value zeros.
+          02 ws-cod-p3                 pic 9(002)  value zeros.
+          02 ws-cod-p4                 pic 9(002)  value zeros.
+          02 ws-cod-soma               pic 9(003)  value zeros.
+          02 ws-cod-descarte           pic 9(002)  value zeros.
+          02 ws-cod-calc               pic 9(001)  value zeros.
+
+       01 ws-cod-valida-dv             pic x(001)  value "N".
+          88 ws-cod-valida-dv-sim      value "S".
+
+       01 ws-carga-lidos               pic 9(007)  value zeros.
+       01 ws-carga-incluidos           pic 9(007)  value zeros.
+       01 ws-carga-duplicados          pic 9(007)  value zeros.
+       01 ws-carga-rejeitados          pic 9(007)  value zeros.
+       01 ws-carga-motivo              pic x(030)  value spaces.
+       01 ws-carga-chk-pos             pic 9(007)  value zeros.
+       01 ws-carga-chk-pulados         pic 9(007)  value zeros.
+       01 ws-carga-fim-ok              pic x(001)  value "N".
+          88 ws-carga-completou        value "S".
+       01 ws-log-linha                 pic x(080)  value spaces.
+
+       01 ws-aud-operacao               pic x(011)  value spaces.
+       01 ws-aud-usuario                pic x(020)  value spaces.
+       01 ws-aud-terminal               pic x(020)  value spaces.
+       01 ws-aud-data                   pic 9(008)  value zeros.
+       01 ws-aud-hora                   pic 9(008)  value zeros.
+       01 ws-aud-antes-descricao        pic x(020)  value spaces.
+       01 ws-aud-antes-dtTeste          pic 9(008)  value zeros.
+
+       01 ws-exc-recupera               pic x(001)  value "N".
+          88 ws-exc-e-recuperacao       value "S".
+          88 ws-exc-e-exclusao          value "N".
+
+       01 ws-consulta-ordem             pic x(001)  value "C".
+          88 ws-consulta-por-codigo     value "C".
+          88 ws-consulta-por-descricao  value "D".
+       01 ws-consulta-dtDe              pic 9(008)  value zeros.
+       01 ws-consulta-dtAte             pic 9(008)  value 99999999.
+       01 ws-consulta-achou             pic x(001)  value "N".
+          88 ws-consulta-achou-sim      value "S".
+
+       01 ws-export-total               pic 9(007)  value zeros.
+       01 ws-export-abriu               pic x(001)  value "N".
+          88 ws-export-abriu-sim        value "S".
+
+       01 ws-modo-headless               pic x(001)  value "N".
+          88 ws-headless-sim             value "S".
+
        01 ws-status                    pic x(002)  value spaces.
        01 ws-mens                      pic x(067)  value spaces.
        01 ws-opc                       pic x(001)  value spaces.
@@ -97,7 +217,7 @@
       *---------------------------------------------------------------*
        01 tela1.
           02 LINE 01 COLUMN 01
-             " Inclusao  Alteracao  Exclusao  Consulta  Sair "
+             " Inclusao  Alteracao  Exclusao  Consulta  Sair Exportar "
       -      "".
           02 LINE 02 COLUMN 01
              "                                                         "
@@ -119,7 +239,7 @@
              " Data.....:   /  /                                       "
       -        "                    ".
           02 LINE 07 COLUMN 01
-             "                                                         "
+             " Situacao.:                                              "
       -        "                    ".
           02 LINE 08 COLUMN 01
              "                                                         "
@@ -188,9 +308,12 @@
        01 tela1-con. 
           02 LINE 01 COLUMN 37
              "Consulta"  HIGHLIGHT REVERSE-VIDEO.
-       01 tela1-sai. 
+       01 tela1-sai.
           02 LINE 01 COLUMN 48
              "Sair"  HIGHLIGHT REVERSE-VIDEO.
+       01 tela1-exp.
+          02 LINE 01 COLUMN 53
+             "Exportar"  HIGHLIGHT REVERSE-VIDEO.
        01 acc-codigo.
           02 line 04 col 14 BACKGROUND-COLOR 1 HIGHLIGHT 
           pic z(005) using ws-codigo.
@@ -205,8 +328,11 @@
           02 line 06 col 17 BACKGROUND-COLOR 1 HIGHLIGHT 
           pic 9(002) using ws-mmTeste blank zeros.
        01 acc-aaTeste.
-          02 line 06 col 20 BACKGROUND-COLOR 1 HIGHLIGHT 
+          02 line 06 col 20 BACKGROUND-COLOR 1 HIGHLIGHT
           pic 9(004) using ws-aaTeste blank zeros.
+       01 acc-situacao.
+          02 line 07 col 14 BACKGROUND-COLOR 1 HIGHLIGHT
+          pic x using ws-situacao UPPER.
        01 tela1-conf.
           02 LINE 23 COLUMN 02 
              "Mensagem:"  HIGHLIGHT REVERSE-VIDEO.
@@ -243,7 +369,7 @@
       *              +-----------------------------------------------------------------------------+       
        01 tela2 blank screen.
           02 LINE 01 COLUMN 01
-             " Inclusao  Alteracao  Exclusao  Consulta  Sair "
+             " Inclusao  Alteracao  Exclusao  Consulta  Sair Exportar "
       -      "".
           02 LINE 02 COLUMN 01
              "                                                         "
@@ -315,12 +441,11 @@
           02 LINE 24 COLUMN 01
              ""
       -        "".
-*>â”œâ”€â”€â”€â”€â”€â”€â”€â”¬â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”¬â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”¬â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”¤
-*>â”‚ Codigoâ”‚ Descricao           â”‚   Data   â”‚                                     â”‚
-*>â”œâ”€â”€â”€â”€â”€â”€â”€â”´â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”´â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”´â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”€â”¤
-*>   12345 12345678901234567890  12/45/789012345678901234567890123456789012345678     
-*>12345678901234567890123456789012345678901234567890   
-   
+      *              |-------+----------------------+----------+---------------------|
+      *              | Codigo| Descricao            |   Data   |                     |
+      *              |-------+----------------------+----------+---------------------|
+      *              |   12345 12345678901234567890  12/45/7890123456789012345678901 |
+      *---------------------------------------------------------------*
        01 tl2-linConsulta.
           02 line ws-line column 04 
                pic z(005) using tb-codigo(ind). 
@@ -334,9 +459,11 @@
                pic x(001) from spaces.
           02 line ws-line column 30
                pic x(002) from spaces.
-          02 line ws-line column 42 
-               pic x(037) from spaces. 
-               
+          02 line ws-line column 42
+               pic x(001) using tb-situacao(ind).
+          02 line ws-line column 43
+               pic x(036) from spaces.
+
        01 tl2-linConsulta2  HIGHLIGHT REVERSE-VIDEO.
           02 line ws-line column 04 
                pic z(005) using tb-codigo(ind). 
@@ -350,8 +477,10 @@
                pic x(001) from spaces.
           02 line ws-line column 30
                pic x(002) from spaces.
-          02 line ws-line column 42 
-               pic x(037) from spaces. 
+          02 line ws-line column 42
+               pic x(001) using tb-situacao(ind).
+          02 line ws-line column 43
+               pic x(036) from spaces.
       *---------------------------------------------------------------*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -374,36 +503,49 @@
               accept ws-opc at 2378
               go 999-fim
            end-if
-           *>open input arquivos 
-           *>if ws-status <> "00" and "05"
-           *>   initialize ws-mens
-           *>   string "Erro de abertura no arq {ARQUIVOS}, FS: ("
-           *>          ws-status ") - tecle ENTER!"
-           *>                              into ws-mens
-           *>   end-string
-           *>   display tela1-lin23
-           *>   
-           *>   accept ws-opc at 2378
-           *>   go 999-fim
-           *>end-if
-           *>perform until exit
-           *>   read arquivos
-           *>   if ws-status <> "00"
-           *>      exit perform
-           *>   end-if
-           *>   write arq-registro from arqs-registro
-           *>move arq-codigo                 to ws-codigo     
-           *>move arq-descricao              to ws-descricao
-           *>move arq-dtTeste                to ws-dtTeste
-           *>display acc-Codigo
-           *>        acc-descricao
-           *>        acc-ddTeste
-           *>        acc-mmTeste
-           *>        acc-aaTeste
-           *>          stop " "
-           *>end-perform
-           *>stop run
-           
+           open extend audit-log
+           if ws-status <> "00" and "05"
+              initialize ws-mens
+              string "Erro de abertura no arq {AUDITORIA}, FS: ("
+                     ws-status ") - tecle ENTER!"
+                                         into ws-mens
+              end-string
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              go 999-fim
+           end-if
+           open extend retencao-log
+           if ws-status <> "00" and "05"
+              initialize ws-mens
+              string "Erro de abertura no arq {RETENCAO}, FS: ("
+                     ws-status ") - tecle ENTER!"
+                                         into ws-mens
+              end-string
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              go 999-fim
+           end-if
+           perform 600-carga
+              thru 600-carga-fim
+
+           move "N"                        to ws-modo-headless
+           open input batch-par
+           if ws-status = "00"
+              read batch-par
+              if ws-status = "00"
+                 move "S"                   to ws-modo-headless
+              end-if
+              close batch-par
+           end-if
+
+           if ws-headless-sim
+              perform 700-batchNoturno
+                 thru 700-batchNoturno-fim
+              go 999-fim
+           end-if
+
            move 1                          to idxm
            display tela1-inc
            perform 050-recebeMenu
@@ -431,11 +573,11 @@
            when left-key
               subtract 1                 from idxm
               if idxm = 0
-                 move 5                    to idxm            
+                 move 6                    to idxm
               end-if
-           when right-key  
+           when right-key
               add 1                        to idxm
-              if idxm = 6
+              if idxm = 7
                  move 1                    to idxm
               end-if
            when up-key     
@@ -467,10 +609,14 @@
                when 5
                   display tela1-sai
                   go 050-recebeMenu-fim
+               when 6
+                  display tela1-exp
+                  perform 500-exportar
+                     thru 500-exportar-fim
                end-evaluate
            end-evaluate
 
-           display tela1           
+           display tela1
            evaluate idxm
            when 1
               display tela1-inc
@@ -483,6 +629,8 @@
               display tela1-con
            when 5
               display tela1-sai
+           when 6
+              display tela1-exp
            end-evaluate.
            
            go 050-recebeMenu.
@@ -501,11 +649,14 @@
            
        100-inclusaoCodigo.
            initialize ws-registro
+           move "A"                        to ws-situacao
            display acc-codigo
                    acc-descricao
                    acc-ddTeste
                    acc-mmTeste
                    acc-aaTeste
+                   acc-situacao
+           move "S"                        to ws-cod-valida-dv
            perform recebeCodigo
               thru recebeCodigo-fim
            if esc-key
@@ -513,19 +664,21 @@
            end-if
            initialize arq-registro
            move ws-codigo                  to arq-codigo
-           read arquivo with ignore lock
+           read arquivo with no lock
            if ws-status = "00" or "02"
               move arq-descricao           to ws-descricao
               move arq-dtTeste             to ws-dtTeste
+              move arq-situacao            to ws-situacao
               display acc-descricao
                       acc-ddTeste
                       acc-mmTeste
                       acc-aaTeste
+                      acc-situacao
               initialize ws-mens
               move "Codigo ja cadastrado, tecle ENTER"
                                            to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go 100-inclusao
            end-if
@@ -543,12 +696,19 @@
            if esc-key
               go 100-inclusaoDescricao
            end-if
-                       
+
+           .
+       100-inclusaoSituacao.
+           perform recebeSituacao
+              thru recebeSituacao-Fim
+           if esc-key
+              go 100-inclusaoData
+           end-if
            .
        100-inclusao-grava.
-           
+
            initialize ws-opc
-           move "Confirma a gravacao? <S/N>"      
+           move "Confirma a gravacao? <S/N>"
                                            to ws-mens
            display tela1-conf
            perform until ws-opc = "S" or "N"
@@ -557,13 +717,15 @@
            initialize ws-mens
            display tela1-conf
            if ws-opc = "N"
-              go 100-inclusaoData
+              go 100-inclusaoSituacao
            end-if
            initialize ws-opc
            initialize arq-registro
            move ws-codigo                  to arq-codigo
            move ws-descricao               to arq-descricao
            move ws-dtTeste                 to arq-dtTeste
+           move ws-situacao                to arq-situacao
+           move "N"                        to arq-excluido
            write arq-registro
            if ws-status <> "00" and "02"
               initialize ws-mens
@@ -572,8 +734,14 @@
                                          into ws-mens
               end-string
               display tela1-lin23
-              
+
               accept ws-opc at 2378
+           else
+              move "INCLUSAO"              to ws-aud-operacao
+              initialize ws-aud-antes-descricao
+                         ws-aud-antes-dtTeste
+              perform 700-audita
+                 thru 700-audita-fim
            end-if
            .
        100-inclusao-fim.
@@ -589,34 +757,64 @@
                    acc-ddTeste
                    acc-mmTeste
                    acc-aaTeste
+                   acc-situacao
+           move "S"                        to ws-cod-valida-dv
            perform recebeCodigo
               thru recebeCodigo-fim
            if esc-key
               go 200-alteracao-fim
            end-if
+       200-alteracaoCodigo-le.
            initialize arq-registro
            move ws-codigo                  to arq-codigo
-           read arquivo with ignore lock 
+           read arquivo with lock
+           if ws-status = "51"
+              initialize ws-mens
+              move "Registro em uso, ENTER=Repete, ESC=Desiste"
+                                           to ws-mens
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              if esc-key
+                 go 200-alteracao-fim
+              end-if
+              go 200-alteracaoCodigo-le
+           end-if
            if ws-status <> "00" and "02"
               initialize ws-mens
               move "Codigo nao cadastrado, tecle ENTER"
                                            to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go 200-alteracaoCodigo
            end-if
+           if arq-excluido-sim
+              initialize ws-mens
+              move "Registro excluido, use Excluir p/ recupera-lo"
+                                           to ws-mens
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              unlock arquivo
+              go 200-alteracaoCodigo
+           end-if
            move arq-descricao              to ws-descricao
            move arq-dtTeste                to ws-dtTeste
+           move arq-situacao               to ws-situacao
+           move arq-descricao              to ws-aud-antes-descricao
+           move arq-dtTeste                to ws-aud-antes-dtTeste
            display acc-descricao
                    acc-ddTeste
                    acc-mmTeste
                    acc-aaTeste
+                   acc-situacao
            .
        200-alteracaoDescricao.
            perform recebeDescricao
               thru recebeDescricao-Fim
            if esc-key
+              unlock arquivo
               go 200-alteracaoCodigo
            end-if
            .
@@ -626,11 +824,18 @@
            if esc-key
               go 200-alteracaoDescricao
            end-if
-                       
+
+           .
+       200-alteracaoSituacao.
+           perform recebeSituacao
+              thru recebeSituacao-Fim
+           if esc-key
+              go 200-alteracaoData
+           end-if
            .
        200-alteracao-grava.
            initialize ws-opc
-           move "Confirma a gravacao? <S/N>"      
+           move "Confirma a gravacao? <S/N>"
                                            to ws-mens
            display tela1-conf
            perform until ws-opc = "S" or "N"
@@ -639,13 +844,15 @@
            initialize ws-mens
            display tela1-conf
            if ws-opc = "N"
-              go 200-alteracaoData
+              go 200-alteracaoSituacao
            end-if
            initialize ws-opc
            initialize arq-registro
            move ws-codigo                  to arq-codigo
            move ws-descricao               to arq-descricao
            move ws-dtTeste                 to arq-dtTeste
+           move ws-situacao                to arq-situacao
+           move "N"                        to arq-excluido
            rewrite arq-registro
            if ws-status <> "00" and "02"
               initialize ws-mens
@@ -654,12 +861,17 @@
                                          into ws-mens
               end-string
               display tela1-lin23
-              
+
               accept ws-opc at 2378
+           else
+              move "ALTERACAO"              to ws-aud-operacao
+              perform 700-audita
+                 thru 700-audita-fim
            end-if
            .
        200-alteracao-fim.
-           exit.       
+           unlock arquivo
+           exit.
       *---------------------------------------------------------------*
        300-exclusao.
       *---------------------------------------------------------------*
@@ -670,36 +882,60 @@
                    acc-ddTeste
                    acc-mmTeste
                    acc-aaTeste
+                   acc-situacao
+           move "S"                        to ws-cod-valida-dv
            perform recebeCodigo
               thru recebeCodigo-fim
            if esc-key
               go 300-exclusao-fim
            end-if
+       300-exclusaoCodigo-le.
            initialize arq-registro
            move ws-codigo                  to arq-codigo
-           read arquivo with ignore lock 
+           read arquivo with lock
+           if ws-status = "51"
+              initialize ws-mens
+              move "Registro em uso, ENTER=Repete, ESC=Desiste"
+                                           to ws-mens
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              if esc-key
+                 go 300-exclusao-fim
+              end-if
+              go 300-exclusaoCodigo-le
+           end-if
            if ws-status <> "00" and "02"
               initialize ws-mens
               move "Codigo nao cadastrado, tecle ENTER"
                                            to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go 300-exclusaoCodigo
            end-if
+           move arq-excluido                to ws-exc-recupera
            move arq-descricao              to ws-descricao
            move arq-dtTeste                to ws-dtTeste
+           move arq-situacao                to ws-situacao
+           move arq-descricao              to ws-aud-antes-descricao
+           move arq-dtTeste                to ws-aud-antes-dtTeste
            display acc-descricao
                    acc-ddTeste
                    acc-mmTeste
                    acc-aaTeste
-                   
+                   acc-situacao
                    .
-                   
+
        300-exclusao-grava.
            initialize ws-opc
-           move "Confirma a exclusao? <S/N>"      
+           if ws-exc-e-recuperacao
+              move "Registro excluido - confirma RECUPERACAO? <S/N>"
                                            to ws-mens
+           else
+              move "Confirma a exclusao? <S/N>"
+                                           to ws-mens
+           end-if
            display tela1-conf
            perform until ws-opc = "S" or "N"
               accept tela1-conf
@@ -707,12 +943,21 @@
            initialize ws-mens
            display tela1-conf
            if ws-opc = "N"
+              unlock arquivo
               go 300-exclusaoCodigo
            end-if
            initialize ws-opc
            initialize arq-registro
            move ws-codigo                  to arq-codigo
-           delete arquivo
+           move ws-descricao               to arq-descricao
+           move ws-dtTeste                 to arq-dtTeste
+           move ws-situacao                to arq-situacao
+           if ws-exc-e-recuperacao
+              move "N"                      to arq-excluido
+           else
+              move "S"                      to arq-excluido
+           end-if
+           rewrite arq-registro
            if ws-status <> "00" and "02"
               initialize ws-mens
               string "Erro de exclusao no arq {ARQUIVO}, FS: ("
@@ -720,73 +965,325 @@
                                          into ws-mens
               end-string
               display tela1-lin23
-              
+
               accept ws-opc at 2378
+           else
+              if ws-exc-e-recuperacao
+                 perform 300-exclusao-retem
+                    thru 300-exclusao-retem-fim
+                 move "RECUPERACAO"           to ws-aud-operacao
+                 perform 700-audita
+                    thru 700-audita-fim
+              else
+                 perform 300-exclusao-retem
+                    thru 300-exclusao-retem-fim
+                 move "EXCLUSAO"               to ws-aud-operacao
+                 initialize ws-descricao
+                            ws-dtTeste
+                 perform 700-audita
+                    thru 700-audita-fim
+              end-if
            end-if
            .
-           
-       300-exclusao-fim.       
+
+       300-exclusao-fim.
+           unlock arquivo
+           exit.
+      *---------------------------------------------------------------*
+      *    Registra, no arquivo de retencao (retencao.log), a
+      *    exclusao/recuperacao logica confirmada em 300-exclusao-grava.
+      *    O registro permanece em "arquivo", apenas marcado por
+      *    arq-excluido; esta linha e so o historico da movimentacao.
+      *---------------------------------------------------------------*
+       300-exclusao-retem.
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+           initialize retencao-registro
+           if ws-exc-e-recuperacao
+              string ws-aud-data "-" ws-aud-hora
+                     " RECUPERADO codigo=" ws-codigo
+                     " descricao=" ws-aud-antes-descricao
+                                           into retencao-registro
+              end-string
+           else
+              string ws-aud-data "-" ws-aud-hora
+                     " EXCLUIDO  codigo=" ws-codigo
+                     " descricao=" ws-aud-antes-descricao
+                                           into retencao-registro
+              end-string
+           end-if
+           write retencao-registro
+           .
+       300-exclusao-retem-fim.
            exit.       
       *---------------------------------------------------------------*
        400-consulta.
       *---------------------------------------------------------------*
       
            perform 400-consulta-limpa
-      
+
+           move "C"                        to ws-consulta-ordem
+           perform 400-consulta-perguntaOrdem
+              thru 400-consulta-perguntaOrdem-fim
+           perform 400-consulta-perguntaPeriodo
+              thru 400-consulta-perguntaPeriodo-fim
+
            initialize arq-registro
                       ind
                       tb-consulta
-           perform 400-consulta-next              
+           if ws-consulta-por-descricao
+              initialize ws-registro
+              perform recebeDescricao
+                 thru recebeDescricao-Fim
+              if not esc-key
+                 move ws-descricao         to arq-descricao
+              end-if
+           end-if
+           perform 400-consulta-next
            perform 400-consulta-exibe
            move 1                          to ind
            if ind > 0
               perform 400-consulta-tela
               go 400-consulta-fim
            end-if
-           
+
            .
            exit.
-       400-consulta-next.      
-       
+      *---------------------------------------------------------------*
+      *    Pergunta se a navegacao da Consulta deve seguir a ordem
+      *    natural do arquivo (arq-codigo) ou a chave alternada por
+      *    arq-descricao.
+      *---------------------------------------------------------------*
+       400-consulta-perguntaOrdem.
+           initialize ws-opc
+           move "Buscar por Codigo ou Descricao? <C/D>"
+                                           to ws-mens
+           display tela1-conf
+           perform until ws-opc = "C" or "D"
+              accept tela1-conf
+           end-perform
+           initialize ws-mens
+           display tela1-conf
+           move ws-opc                     to ws-consulta-ordem
+           .
+       400-consulta-perguntaOrdem-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Pergunta se a Consulta deve se restringir a um periodo de
+      *    arq-dtTeste; ESC em qualquer das duas datas deixa aquele
+      *    lado do intervalo sem limite (zeros/99999999).
+      *---------------------------------------------------------------*
+       400-consulta-perguntaPeriodo.
+           initialize ws-opc
+           move "Filtrar por periodo de datas? <S/N>"
+                                           to ws-mens
+           display tela1-conf
+           perform until ws-opc = "S" or "N"
+              accept tela1-conf
+           end-perform
+           initialize ws-mens
+           display tela1-conf
+           move zeros                      to ws-consulta-dtDe
+           move 99999999                   to ws-consulta-dtAte
+           if ws-opc = "S"
+              initialize ws-mens
+              move "Informe a data INICIAL do periodo, tecle ENTER"
+                                           to ws-mens
+              display tela1-lin23
+              accept ws-opc at 2378
+              initialize ws-registro
+              perform recebeData
+                 thru recebeDataFim
+              if not esc-key
+                 move ws-dtTeste           to ws-consulta-dtDe
+              end-if
+              initialize ws-mens
+              move "Informe a data FINAL do periodo, tecle ENTER"
+                                           to ws-mens
+              display tela1-lin23
+              accept ws-opc at 2378
+              initialize ws-registro
+              perform recebeData
+                 thru recebeDataFim
+              if not esc-key
+                 move ws-dtTeste           to ws-consulta-dtAte
+              end-if
+           end-if
+           .
+       400-consulta-perguntaPeriodo-fim.
+           exit.
+      *---------------------------------------------------------------*
+       400-consulta-next.
+
            initialize ind
-           start arquivo key not < arq-chave
+           if ws-consulta-por-descricao
+              start arquivo key not < arq-descricao
+           else
+              start arquivo key not < arq-chave
+           end-if
            perform until exit
-               read arquivo next with ignore lock
+               read arquivo next with no lock
                if ws-status <> "00" and "02"
                   exit perform
                end-if
-               add 1                       to ind
-               if ind > 16 
-                  read arquivo previous with ignore lock
-                  exit perform
+               if arq-excluido-nao and
+                  arq-dtTeste >= ws-consulta-dtDe and
+                  arq-dtTeste <= ws-consulta-dtAte
+                  add 1                       to ind
+                  if ind > 16
+                     read arquivo previous with no lock
+                     exit perform
+                  end-if
+                  perform 400-consulta-carrega-tab
                end-if
-               perform 400-consulta-carrega-tab
            end-perform
            unlock arquivo
            
            .
            exit.
-       400-consulta-previous.      
-           
-           initialize ind
-           start arquivo key not > arq-chave
+      *---------------------------------------------------------------*
+      *    Desliza tb-consulta uma linha para tras: busca so o unico
+      *    registro anterior ao topo atual da janela (em vez de
+      *    refazer start/read-next 16 vezes como antes), descarta a
+      *    ultima linha da janela e empurra o restante uma posicao
+      *    para baixo para abrir espaco na linha 1.
+      *---------------------------------------------------------------*
+       400-consulta-deslizaCima.
+           initialize arq-registro
+           move "N"                        to ws-consulta-achou
+           if ws-consulta-por-descricao
+      *        arq-descricao e chave alternada com duplicatas: um
+      *        "key is less than" pularia o grupo de duplicatas
+      *        inteiro, nao so a linha atual. Posiciona no inicio do
+      *        grupo, avanca ate achar a linha atual (mesmo codigo) e
+      *        sai dela com um unico read previous.
+              move tb-descricao(1)         to arq-descricao
+              start arquivo key is not less than arq-descricao
+              if ws-status <> "00" and "02"
+                 go 400-consulta-deslizaCima-fim
+              end-if
+              perform until exit
+                 read arquivo next with no lock
+                 if ws-status <> "00" and "02"
+                    exit perform
+                 end-if
+                 if arq-codigo = tb-codigo(1)
+                    exit perform
+                 end-if
+              end-perform
+              read arquivo previous with no lock
+           else
+              move tb-codigo(1)            to arq-codigo
+              start arquivo key is less than arq-chave
+              if ws-status <> "00" and "02"
+                 go 400-consulta-deslizaCima-fim
+              end-if
+              read arquivo previous with no lock
+           end-if
            perform until exit
-               read arquivo previous with ignore lock
-               if ws-status <> "00" and "02"
-                  exit perform
-               end-if
-               add 1                       to ind
-               if ind > 16 
-                  read arquivo next with ignore lock
-                  exit perform
-               end-if
-               perform 400-consulta-carrega-tab
+              if ws-status <> "00" and "02"
+                 exit perform
+              end-if
+              if arq-excluido-nao and
+                 arq-dtTeste >= ws-consulta-dtDe and
+                 arq-dtTeste <= ws-consulta-dtAte
+                 move "S"                  to ws-consulta-achou
+                 exit perform
+              end-if
+              read arquivo previous with no lock
            end-perform
            unlock arquivo
-           
+           if ws-consulta-achou-sim
+              perform varying ind1 from 16 by -1 until ind1 = 1
+                 move tb-codigo(ind1 - 1)    to tb-codigo(ind1)
+                 move tb-descricao(ind1 - 1) to tb-descricao(ind1)
+                 move tb-dtTeste(ind1 - 1)   to tb-dtTeste(ind1)
+                 move tb-situacao(ind1 - 1)  to tb-situacao(ind1)
+              end-perform
+              move arq-codigo              to tb-codigo(1)
+              move arq-descricao           to tb-descricao(1)
+              move arq-situacao            to tb-situacao(1)
+              initialize tb-dtTeste(1)
+              string arq-ddTeste "/"
+                     arq-mmTeste "/"
+                     arq-aaTeste         into tb-dtTeste(1)
+              end-string
+           end-if
            .
+       400-consulta-deslizaCima-fim.
            exit.
-       400-consulta-exibe.     
+      *---------------------------------------------------------------*
+      *    Mesma ideia de 400-consulta-deslizaCima, na outra direcao:
+      *    busca so o unico registro seguinte ao fim atual da janela,
+      *    descarta a primeira linha e empurra o restante uma posicao
+      *    para cima para abrir espaco na linha 16.
+      *---------------------------------------------------------------*
+       400-consulta-deslizaBaixo.
+           initialize arq-registro
+           move "N"                        to ws-consulta-achou
+           if ws-consulta-por-descricao
+      *        arq-descricao e chave alternada com duplicatas: um
+      *        "key is greater than" pularia o grupo de duplicatas
+      *        inteiro, nao so a linha atual. Posiciona no fim do
+      *        grupo, retrocede ate achar a linha atual (mesmo codigo)
+      *        e sai dela com um unico read next.
+              move tb-descricao(16)        to arq-descricao
+              start arquivo key is not greater than arq-descricao
+              if ws-status <> "00" and "02"
+                 go 400-consulta-deslizaBaixo-fim
+              end-if
+              perform until exit
+                 read arquivo previous with no lock
+                 if ws-status <> "00" and "02"
+                    exit perform
+                 end-if
+                 if arq-codigo = tb-codigo(16)
+                    exit perform
+                 end-if
+              end-perform
+              read arquivo next with no lock
+           else
+              move tb-codigo(16)           to arq-codigo
+              start arquivo key is greater than arq-chave
+              if ws-status <> "00" and "02"
+                 go 400-consulta-deslizaBaixo-fim
+              end-if
+              read arquivo next with no lock
+           end-if
+           perform until exit
+              if ws-status <> "00" and "02"
+                 exit perform
+              end-if
+              if arq-excluido-nao and
+                 arq-dtTeste >= ws-consulta-dtDe and
+                 arq-dtTeste <= ws-consulta-dtAte
+                 move "S"                  to ws-consulta-achou
+                 exit perform
+              end-if
+              read arquivo next with no lock
+           end-perform
+           unlock arquivo
+           if ws-consulta-achou-sim
+              perform varying ind1 from 1 by 1 until ind1 = 16
+                 move tb-codigo(ind1 + 1)    to tb-codigo(ind1)
+                 move tb-descricao(ind1 + 1) to tb-descricao(ind1)
+                 move tb-dtTeste(ind1 + 1)   to tb-dtTeste(ind1)
+                 move tb-situacao(ind1 + 1)  to tb-situacao(ind1)
+              end-perform
+              move arq-codigo              to tb-codigo(16)
+              move arq-descricao           to tb-descricao(16)
+              move arq-situacao            to tb-situacao(16)
+              initialize tb-dtTeste(16)
+              string arq-ddTeste "/"
+                     arq-mmTeste "/"
+                     arq-aaTeste         into tb-dtTeste(16)
+              end-string
+           end-if
+           .
+       400-consulta-deslizaBaixo-fim.
+           exit.
+      *---------------------------------------------------------------*
+       400-consulta-exibe.
        
            perform varying ind from 1 by 1 until ind > 16 or
               tb-codigo(ind) = 0
@@ -800,6 +1297,7 @@
        
            move arq-codigo                 to tb-codigo(ind)
            move arq-descricao              to tb-descricao(ind)
+           move arq-situacao               to tb-situacao(ind)
            string arq-ddTeste "/"
                   arq-mmTeste "/"
                   arq-aaTeste            into tb-dtTeste(ind)
@@ -828,19 +1326,11 @@
                  display tl2-linConsulta
                  subtract 1              from ind
                  if ind = 0
-                    move tb-codigo(1)      to ws-codigo
-                    perform 400-consulta-limpa
-                    initialize arq-registro
-                    move ws-codigo         to arq-codigo
-                    initialize ws-codigo
-                    perform 400-consulta-previous             
-                    move tb-codigo(16)     to ws-codigo
-                    perform 400-consulta-limpa
-                    initialize arq-registro
-                    move ws-codigo         to arq-codigo
-                    initialize ws-codigo
-                    perform 400-consulta-next             
-                    perform 400-consulta-exibe
+                    perform 400-consulta-deslizaCima
+                       thru 400-consulta-deslizaCima-fim
+                    if ws-consulta-achou-sim
+                       perform 400-consulta-exibe
+                    end-if
                     move 1                 to ind
                  end-if
                  move tb-lin(ind)          to ws-line
@@ -849,13 +1339,11 @@
                  display tl2-linConsulta
                  add 1                     to ind
                  if ind = 17
-                    move tb-codigo(16)     to ws-codigo
-                    perform 400-consulta-limpa
-                    initialize arq-registro
-                    move ws-codigo         to arq-codigo
-                    initialize ws-codigo
-                    perform 400-consulta-next             
-                    perform 400-consulta-exibe
+                    perform 400-consulta-deslizaBaixo
+                       thru 400-consulta-deslizaBaixo-fim
+                    if ws-consulta-achou-sim
+                       perform 400-consulta-exibe
+                    end-if
                     move 16                to ind
                  end-if
                  perform varying ind1 from 1 by 1 until ind1 > 16 or
@@ -908,14 +1396,58 @@
            if ws-codigo = 0
               move "Codigo nao informado"  to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go recebeCodigo
            end-if
-              
+           if ws-cod-valida-dv-sim
+              perform recebeCodigo-validaDV
+                 thru recebeCodigo-validaDV-fim
+              if ws-cod-calc <> ws-cod-verif
+                 move "Codigo invalido, digito verificador nao bate"
+                                           to ws-mens
+                 display tela1-lin23
+
+                 accept ws-opc at 2378
+                 go recebeCodigo
+              end-if
+           end-if
+
            .
        recebeCodigo-FIM.
-           exit.       
+           exit.
+      *---------------------------------------------------------------*
+      *    Digito verificador de arq-codigo: o ultimo digito do
+      *    codigo (ws-cod-verif) deve bater com o resto da soma
+      *    ponderada dos outros quatro digitos (pesos 2/3/4/5, para
+      *    que uma troca de posicao entre dois digitos dê pesos
+      *    diferentes e a conta nao feche) dividida por 10.
+      *---------------------------------------------------------------*
+       recebeCodigo-validaDV.
+           divide ws-codigo           by 10
+                                  giving ws-cod-base
+                               remainder ws-cod-verif
+           divide ws-cod-base         by 1000
+                                  giving ws-cod-d1
+                               remainder ws-cod-resto1
+           divide ws-cod-resto1       by 100
+                                  giving ws-cod-d2
+                               remainder ws-cod-resto2
+           divide ws-cod-resto2       by 10
+                                  giving ws-cod-d3
+                               remainder ws-cod-d4
+           multiply ws-cod-d1         by 2 giving ws-cod-p1
+           multiply ws-cod-d2         by 3 giving ws-cod-p2
+           multiply ws-cod-d3         by 4 giving ws-cod-p3
+           multiply ws-cod-d4         by 5 giving ws-cod-p4
+           add ws-cod-p1 ws-cod-p2 ws-cod-p3 ws-cod-p4
+                                       giving ws-cod-soma
+           divide ws-cod-soma         by 10
+                                  giving ws-cod-descarte
+                               remainder ws-cod-calc
+           .
+       recebeCodigo-validaDV-fim.
+           exit.
       *---------------------------------------------------------------*
        recebeDescricao.
       *---------------------------------------------------------------*
@@ -953,17 +1485,18 @@
            if esc-key
               go recebeDataFim
            end-if
-           if ws-ddTeste = 0 
-              move "Dia nao informado"  to ws-mens
+           if ws-ddTeste = 0 or ws-ddTeste > 31
+              move "Dia invalido, informe de 01 a 31"
+                                        to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go recebeDataDia
            end-if
-              
+
            .
        recebeDataMes.
-       
+
            initialize ws-mens
            move "Digite o mes, ESC=Voltar"
                                            to ws-mens
@@ -972,17 +1505,18 @@
            if esc-key
               go recebeDataDia
            end-if
-           if ws-mmTeste = 0 
-              move "Mes nao informado"  to ws-mens
+           if ws-mmTeste = 0 or ws-mmTeste > 12
+              move "Mes invalido, informe de 01 a 12"
+                                        to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go recebeDataMes
            end-if
-              
+
            .
        recebeDataAno.
-       
+
            initialize ws-mens
            move "Digite o ano, ESC=Voltar"
                                            to ws-mens
@@ -991,19 +1525,478 @@
            if esc-key
               go recebeDataMes
            end-if
-           if ws-aaTeste = 0 
+           if ws-aaTeste = 0
               move "Ano nao informado"  to ws-mens
               display tela1-lin23
-              
+
               accept ws-opc at 2378
               go recebeDataAno
            end-if
-              
+           perform recebeData-validaDia
+              thru recebeData-validaDia-fim
+           if ws-ddTeste > tb-ddMes(ws-mmTeste)
+              move "Dia invalido para o mes/ano informado"
+                                        to ws-mens
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              go recebeDataDia
+           end-if
+
            .
+      *---------------------------------------------------------------*
+      *    Confere o dia contra o numero de dias do mes informado,
+      *    inclusive o ajuste de fevereiro em ano bissexto (mesma
+      *    regra usada antigamente no programa data.cbl).
+      *---------------------------------------------------------------*
+       recebeData-validaDia.
+           move 28                        to tb-ddMes(2)
+           initialize ws-CalcAno
+           divide ws-aaTeste              by 4
+                                       giving ws-intAno
+                                    remainder ws-restoAno
+           if ws-restoAno = 0
+              move 29                     to tb-ddMes(2)
+           end-if
+           .
+       recebeData-validaDia-fim.
+           exit.
        recebeDataFim.
-           exit.       
+           exit.
+      *---------------------------------------------------------------*
+       recebeSituacao.
+      *---------------------------------------------------------------*
+           initialize ws-mens
+           move "Digite a situacao (A/I/P), ESC=Voltar"
+                                           to ws-mens
+           display tela1-lin23
+           accept acc-situacao
+           if esc-key
+              go recebeSituacao-Fim
+           end-if
+           if not ws-situacao-ativa and
+              not ws-situacao-inativa and
+              not ws-situacao-pendente
+              move "Situacao invalida, use A/I/P"
+                                           to ws-mens
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              go recebeSituacao
+           end-if
+           .
+       recebeSituacao-Fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Exportacao de "arquivo" (codigo/descricao/dtTeste) para um
+      *    arquivo texto delimitado por ";", na ordem de arq-chave.
+      *    Registros marcados arq-excluido nao sao exportados.
+      *---------------------------------------------------------------*
+       500-exportar.
+           perform 500-exportar-abre
+              thru 500-exportar-abre-fim
+           if ws-export-abriu-sim
+              if ws-status = "00" or "02"
+                 perform 500-exportar-grava
+                    thru 500-exportar-grava-fim
+              end-if
+              perform 500-exportar-resumo
+                 thru 500-exportar-resumo-fim
+           end-if
+           .
+       500-exportar-fim.
+           exit.
+      *---------------------------------------------------------------*
+       500-exportar-abre.
+           move "N"                        to ws-export-abriu
+           open output export-dat
+           if ws-status <> "00"
+              if ws-headless-sim
+                 display "EXPORTAR (modo noturno): erro ao abrir "
+                         "export.csv, FS: (" ws-status ") - cancelado"
+              else
+                 initialize ws-mens
+                 move "Erro ao abrir export.csv, tecle ENTER"
+                                           to ws-mens
+                 display tela1-lin23
+                 accept ws-opc at 2378
+              end-if
+              go 500-exportar-abre-fim
+           end-if
+           move "S"                        to ws-export-abriu
+           initialize export-linha
+           move "CODIGO;DESCRICAO;DTTESTE"  to export-linha
+           write export-linha
+           move zeros                      to ws-export-total
+           initialize arq-registro
+           start arquivo key not < arq-chave
+           .
+       500-exportar-abre-fim.
+           exit.
+      *---------------------------------------------------------------*
+       500-exportar-grava.
+           perform until exit
+              read arquivo next record with no lock
+              if ws-status <> "00" and "02"
+                 exit perform
+              end-if
+              if arq-excluido-nao
+                 initialize export-linha
+                 string arq-codigo              ";"
+                        arq-descricao            ";"
+                        arq-ddTeste "/" arq-mmTeste "/" arq-aaTeste
+                                           into export-linha
+                 end-string
+                 write export-linha
+                 add 1                         to ws-export-total
+              end-if
+           end-perform
+           unlock arquivo
+           .
+       500-exportar-grava-fim.
+           exit.
+      *---------------------------------------------------------------*
+       500-exportar-resumo.
+           close export-dat
+           initialize ws-mens
+           string "Exportados " ws-export-total
+                  " registros para export.csv, tecle ENTER"
+                                           into ws-mens
+           end-string
+           display tela1-lin23
+           accept ws-opc at 2378
+           .
+       500-exportar-resumo-fim.
+           exit.
+      *---------------------------------------------------------------*
+       600-carga.
+      *---------------------------------------------------------------*
+      *    Carga em lote do arquivo externo "x" (arquivos) para dentro
+      *    do cadastro "arquivo". Registros com arqs-codigo ja existente
+      *    em arquivo sao contados como duplicados e nao sobrescrevem o
+      *    cadastro; registros com dados invalidos sao rejeitados. Um
+      *    resumo da carga e o detalhe das rejeicoes sao gravados em
+      *    carga.log.
+      *---------------------------------------------------------------*
+       600-carga-abre.
+           initialize ws-carga-lidos
+                      ws-carga-incluidos
+                      ws-carga-duplicados
+                      ws-carga-rejeitados
+           move "N"                        to ws-carga-fim-ok
+           move zeros                      to ws-carga-chk-pos
+           open input carga-chk
+           if ws-status = "00"
+              perform until exit
+                 read carga-chk
+                 if ws-status <> "00"
+                    exit perform
+                 end-if
+                 move chk-registro          to ws-carga-chk-pos
+              end-perform
+              close carga-chk
+           end-if
+           open input arquivos
+           if ws-status = "05"
+              go 600-carga-fim
+           end-if
+           if ws-status <> "00"
+              go 600-carga-fim
+           end-if
+           open output carga-log
+           if ws-status <> "00"
+              initialize ws-mens
+              string "Erro de abertura no arq {CARGA.LOG}, FS: ("
+                     ws-status ") - tecle ENTER!"
+                                         into ws-mens
+              end-string
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              close arquivos
+              go 600-carga-fim
+           end-if
+           move "RELATORIO DE CARGA - ARQUIVOS (x) -> ARQUIVO"
+                                           to log-registro
+           write log-registro
+           open output carga-chk
+           if ws-status <> "00"
+              initialize ws-mens
+              string "Erro de abertura no arq {CARGA.CHK}, FS: ("
+                     ws-status ") - tecle ENTER!"
+                                         into ws-mens
+              end-string
+              display tela1-lin23
+
+              accept ws-opc at 2378
+              close arquivos
+              close carga-log
+              go 600-carga-fim
+           end-if
+           if ws-carga-chk-pos > 0
+              initialize log-registro
+              string "RETOMANDO CARGA A PARTIR DO REGISTRO "
+                     ws-carga-chk-pos
+                     " (checkpoint anterior)"
+                                           into log-registro
+              end-string
+              write log-registro
+              perform 600-carga-pula
+                 thru 600-carga-pula-fim
+           end-if
+           .
+       600-carga-abre-fim.
+           exit.
+      *---------------------------------------------------------------*
+       600-carga-le.
+           perform until exit
+              read arquivos
+              if ws-status <> "00"
+                 if ws-status = "10"
+                    move "S"              to ws-carga-fim-ok
+                 end-if
+                 exit perform
+              end-if
+              add 1                       to ws-carga-lidos
+              perform 600-carga-valida
+                 thru 600-carga-valida-fim
+              add 1                       to ws-carga-chk-pos
+              perform 600-carga-grava-chk
+                 thru 600-carga-grava-chk-fim
+           end-perform
+           .
+       600-carga-le-fim.
+           exit.
+      *---------------------------------------------------------------*
+       600-carga-resumo.
+           initialize log-registro
+           string "TOTAL LIDOS......: " ws-carga-lidos
+                                           into log-registro
+           end-string
+           write log-registro
+           initialize log-registro
+           string "TOTAL INCLUIDOS..: " ws-carga-incluidos
+                                           into log-registro
+           end-string
+           write log-registro
+           initialize log-registro
+           string "TOTAL DUPLICADOS.: " ws-carga-duplicados
+                                           into log-registro
+           end-string
+           write log-registro
+           initialize log-registro
+           string "TOTAL REJEITADOS.: " ws-carga-rejeitados
+                                           into log-registro
+           end-string
+           write log-registro
+           if ws-carga-completou
+              move zeros                   to ws-carga-chk-pos
+                                               chk-registro
+              write chk-registro
+           end-if
+           close arquivos
+           close carga-log
+           close carga-chk
+           .
+       600-carga-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Descarta, sem reprocessar, os registros de arquivos ja
+      *    gravados em arquivo por uma carga anterior interrompida,
+      *    conforme o checkpoint lido em carga.chk.
+      *---------------------------------------------------------------*
+       600-carga-pula.
+           move zeros                      to ws-carga-chk-pulados
+           perform until ws-carga-chk-pulados >= ws-carga-chk-pos
+              read arquivos
+              if ws-status <> "00"
+                 exit perform
+              end-if
+              add 1                        to ws-carga-chk-pulados
+           end-perform
+           .
+       600-carga-pula-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Grava em carga.chk a posicao (quantidade de registros de
+      *    arquivos) ja decidida nesta carga - incluida, duplicada ou
+      *    rejeitada - para que uma carga interrompida possa retomar
+      *    daqui em vez de reprocessar tudo desde o inicio. O arquivo
+      *    e mantido aberto durante toda a carga (600-carga-abre abre,
+      *    600-carga-resumo fecha), em vez de reabrir a cada registro.
+      *---------------------------------------------------------------*
+       600-carga-grava-chk.
+           move ws-carga-chk-pos           to chk-registro
+           write chk-registro
+           .
+       600-carga-grava-chk-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    600-carga-valida e executado via PERFORM ... THRU a partir
+      *    de 600-carga-le, para cada registro lido de arquivos.
+      *---------------------------------------------------------------*
+       600-carga-valida.
+           move spaces                    to ws-carga-motivo
+           if arqs-codigo = 0
+              move "codigo zerado"        to ws-carga-motivo
+           end-if
+           if ws-carga-motivo = spaces and arqs-descricao = spaces
+              move "descricao em branco"  to ws-carga-motivo
+           end-if
+           if ws-carga-motivo = spaces
+              if arqs-ddTeste < 1 or arqs-ddTeste > 31
+                 move "dia invalido"      to ws-carga-motivo
+              end-if
+           end-if
+           if ws-carga-motivo = spaces
+              if arqs-mmTeste < 1 or arqs-mmTeste > 12
+                 move "mes invalido"      to ws-carga-motivo
+              end-if
+           end-if
+           if ws-carga-motivo = spaces
+              move 28                    to tb-ddMes(2)
+              initialize ws-CalcAno
+              divide arqs-aaTeste        by 4
+                                      giving ws-intAno
+                                   remainder ws-restoAno
+              if ws-restoAno = 0
+                 move 29                 to tb-ddMes(2)
+              end-if
+              if arqs-ddTeste > tb-ddMes(arqs-mmTeste)
+                 move "dia invalido para o mes/ano" to ws-carga-motivo
+              end-if
+           end-if
+           if ws-carga-motivo = spaces
+              if arqs-situacao = space
+                 move "A"                 to arqs-situacao
+              end-if
+              if arqs-situacao <> "A" and "I" and "P"
+                 move "situacao invalida" to ws-carga-motivo
+              end-if
+           end-if
+           if ws-carga-motivo <> spaces
+              add 1                       to ws-carga-rejeitados
+              initialize log-registro
+              string "REJEITADO codigo=" arqs-codigo
+                     " motivo=" ws-carga-motivo
+                                           into log-registro
+              end-string
+              write log-registro
+              go 600-carga-valida-fim
+           end-if
+           initialize arq-registro
+           move arqs-codigo               to arq-codigo
+           read arquivo with no lock
+           if ws-status = "00"
+              add 1                       to ws-carga-duplicados
+              initialize log-registro
+              string "DUPLICADO codigo=" arqs-codigo
+                     " - registro ja existe, carga ignorada"
+                                           into log-registro
+              end-string
+              write log-registro
+              go 600-carga-valida-fim
+           end-if
+           move arqs-codigo               to arq-codigo
+           move arqs-descricao            to arq-descricao
+           move arqs-dtTeste               to arq-dtTeste
+           move arqs-situacao             to arq-situacao
+           move "N"                       to arq-excluido
+           write arq-registro
+           if ws-status <> "00" and "02"
+              add 1                       to ws-carga-rejeitados
+              initialize log-registro
+              string "ERRO GRAVACAO codigo=" arqs-codigo
+                     " FS=(" ws-status ")"
+                                           into log-registro
+              end-string
+              write log-registro
+              go 600-carga-valida-fim
+           end-if
+           add 1                          to ws-carga-incluidos
+           .
+       600-carga-valida-fim.
+           exit.
+      *---------------------------------------------------------------*
+       700-audita.
+      *---------------------------------------------------------------*
+      *    Grava uma linha na trilha de auditoria (auditoria.log) para
+      *    uma Inclusao/Alteracao/Exclusao confirmada. Quem chama deve
+      *    ter preenchido ws-aud-operacao ("INCLUSAO", "ALTERACAO" ou
+      *    "EXCLUSAO") e, no caso de Alteracao/Exclusao, ws-aud-antes-*
+      *    com os valores do registro antes da gravacao. ws-codigo,
+      *    ws-descricao e ws-dtTeste sao os valores depois da gravacao
+      *    (em branco/zero no caso de Exclusao).
+      *---------------------------------------------------------------*
+       700-audita-identifica.
+           accept ws-aud-usuario   from environment "LOGNAME"
+           if ws-aud-usuario = spaces
+              move "DESCONHECIDO"          to ws-aud-usuario
+           end-if
+           accept ws-aud-terminal  from environment "TERM"
+           if ws-aud-terminal = spaces
+              move "DESCONHECIDO"          to ws-aud-terminal
+           end-if
+           accept ws-aud-data      from date yyyymmdd
+           accept ws-aud-hora      from time
+           .
+       700-audita-grava.
+           initialize audit-registro
+           string ws-aud-data "-" ws-aud-hora
+                  " " ws-aud-operacao
+                  " usuario=" ws-aud-usuario
+                  " terminal=" ws-aud-terminal
+                  " codigo=" ws-codigo
+                  " descr-antes=[" ws-aud-antes-descricao "]"
+                  " data-antes=" ws-aud-antes-dtTeste
+                  " descr-depois=[" ws-descricao "]"
+                  " data-depois=" ws-dtTeste
+                                           into audit-registro
+           end-string
+           write audit-registro
+           .
+       700-audita-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    Disparado quando existe batch.par na abertura do programa
+      *    (job noturno, sem ninguem no terminal). 600-carga (a
+      *    importacao de arquivos/x) ja roda sempre, antes de chegar
+      *    aqui, independente do modo; par-modo so decide se tambem
+      *    roda a extracao, e faz isso sem esperar nenhum ENTER de
+      *    confirmacao do operador no final - so um DISPLAY de
+      *    console, nao um DISPLAY de tela1.
+      *---------------------------------------------------------------*
+       700-batchNoturno.
+           evaluate true
+           when par-modo-export
+              perform 500-exportar-abre
+                 thru 500-exportar-abre-fim
+              if ws-export-abriu-sim
+                 if ws-status = "00" or "02"
+                    perform 500-exportar-grava
+                       thru 500-exportar-grava-fim
+                 end-if
+                 close export-dat
+                 display "EXPORTAR (modo noturno): "
+                         ws-export-total " registros em export.csv"
+              end-if
+           when par-modo-carga
+      *    CARGA ja foi executada por 600-carga, chamada sem
+      *    condicao nenhuma a partir de 001-INICIO antes de chegar
+      *    aqui - nao ha nada mais para este par-modo fazer.
+              continue
+           when other
+              display "batch.par com par-modo desconhecido: "
+                      par-modo
+           end-evaluate
+           .
+       700-batchNoturno-fim.
+           exit.
       *---------------------------------------------------------------*
        999-fim.
       *---------------------------------------------------------------*
            close arquivo
+           close audit-log
+           close retencao-log
            stop run.

@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. relatorio.
+       AUTHOR. diogo.
+       DATE-WRITTEN. 09/08/2026.
+      *---------------------------------------------------------------*
+      *    Listagem paginada de "arquivo" (codigo/descricao/dtTeste)
+      *    para impressao, com cabecalho por pagina e rodape com o
+      *    total de registros impressos. Roda sozinho, sem depender
+      *    de inicio.cbl, e nao abre nenhum registro marcado como
+      *    excluido (arq-excluido = "S").
+      *---------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+      *---------------------------------------------------------------*
+           select arquivo       ASSIGN to
+                   "/curso/cobol/dados/arquivo"
+                  organization         is indexed
+                  access mode          is sequential
+                  file status          is ws-status
+                  record key           is arq-chave.
+           select relatorio-rpt ASSIGN to
+                   "/curso/cobol/dados/relatorio.txt"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+      *---------------------------------------------------------------*
+       data division.
+       file section.
+      *---------------------------------------------------------------*
+           fd arquivo.
+           01 arq-registro.
+              02 arq-chave.
+                 03 arq-codigo         pic 9(005).
+              02 arq-descricao         pic x(020).
+              02 arq-dtTeste           pic 9(008).
+              02 redefines arq-dtTeste.
+                 03 arq-aaTeste        pic 9(004).
+                 03 arq-mmTeste        pic 9(002).
+                 03 arq-ddTeste        pic 9(002).
+              02 arq-excluido          pic x(001).
+                 88 arq-excluido-sim   value "S".
+                 88 arq-excluido-nao   value "N".
+              02 arq-situacao          pic x(001).
+
+           fd relatorio-rpt.
+           01 rpt-linha                pic x(132).
+      *---------------------------------------------------------------*
+       working-storage section.
+      *---------------------------------------------------------------*
+       01 ws-status                    pic x(002)  value "00".
+       01 ws-fim-arquivo               pic x(001)  value "N".
+          88 ws-eof-arquivo            value "S".
+       01 ws-pagina                    pic 9(005)  value zeros.
+       01 ws-linha-pag                 pic 9(003)  value zeros.
+       01 ws-max-linhas-pag            pic 9(003)  value 50.
+       01 ws-total-lidos               pic 9(007)  value zeros.
+       01 ws-total-impressos           pic 9(007)  value zeros.
+       01 ws-data-exec                 pic 9(008)  value zeros.
+       01 ws-hora-exec                 pic 9(008)  value zeros.
+      *---------------------------------------------------------------*
+       procedure division.
+      *---------------------------------------------------------------*
+       001-INICIO.
+           perform 100-abreArquivos
+              thru 100-abreArquivos-fim
+           perform 200-imprimeListagem
+              thru 200-imprimeListagem-fim
+           go to 999-fim.
+      *---------------------------------------------------------------*
+       100-abreArquivos.
+           accept ws-data-exec             from date yyyymmdd
+           accept ws-hora-exec             from time
+           open input arquivo
+           if ws-status <> "00"
+              display "Erro de abertura no arq {ARQUIVO}, FS: ("
+                      ws-status ") - encerrando"
+              go to 999-fim
+           end-if
+           open output relatorio-rpt
+           if ws-status <> "00"
+              display "Erro de abertura no arq {RELATORIO}, FS: ("
+                      ws-status ") - encerrando"
+              go to 999-fim
+           end-if
+           .
+       100-abreArquivos-fim.
+           exit.
+      *---------------------------------------------------------------*
+       200-imprimeListagem.
+           perform 300-leProximo
+              thru 300-leProximo-fim
+           perform until ws-eof-arquivo
+              perform 400-imprimeDetalhe
+                 thru 400-imprimeDetalhe-fim
+              perform 300-leProximo
+                 thru 300-leProximo-fim
+           end-perform
+           perform 900-imprimeRodape
+              thru 900-imprimeRodape-fim
+           .
+       200-imprimeListagem-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Le o proximo registro de "arquivo" em ordem de arq-chave,
+      *    pulando (sem contar como impresso) qualquer registro
+      *    marcado como excluido.
+      *---------------------------------------------------------------*
+       300-leProximo.
+           read arquivo next record
+           if ws-status = "10"
+              move "S"                     to ws-fim-arquivo
+           else
+              if ws-status <> "00"
+                 display "Erro de leitura no arq {ARQUIVO}, FS: ("
+                         ws-status ") - encerrando"
+                 move "S"                  to ws-fim-arquivo
+              else
+                 add 1                     to ws-total-lidos
+                 if arq-excluido-sim
+                    go to 300-leProximo
+                 end-if
+              end-if
+           end-if
+           .
+       300-leProximo-fim.
+           exit.
+      *---------------------------------------------------------------*
+       400-imprimeDetalhe.
+           if ws-linha-pag = 0 or ws-linha-pag >= ws-max-linhas-pag
+              perform 500-imprimeCabecalho
+                 thru 500-imprimeCabecalho-fim
+           end-if
+           initialize rpt-linha
+           string arq-codigo               "  "
+                  arq-descricao             "  "
+                  arq-ddTeste "/" arq-mmTeste "/" arq-aaTeste
+                                             into rpt-linha
+           end-string
+           write rpt-linha
+           add 1                           to ws-linha-pag
+           add 1                           to ws-total-impressos
+           .
+       400-imprimeDetalhe-fim.
+           exit.
+      *---------------------------------------------------------------*
+       500-imprimeCabecalho.
+           if ws-pagina > 0
+              move spaces                  to rpt-linha
+              write rpt-linha
+              write rpt-linha
+           end-if
+           add 1                           to ws-pagina
+           move zeros                      to ws-linha-pag
+           initialize rpt-linha
+           string "LISTAGEM DO ARQUIVO - "
+                  ws-data-exec(7:2) "/" ws-data-exec(5:2) "/"
+                  ws-data-exec(1:4)
+                  "                    PAGINA: " ws-pagina
+                                             into rpt-linha
+           end-string
+           write rpt-linha
+           move spaces                     to rpt-linha
+           write rpt-linha
+           initialize rpt-linha
+           string "CODIGO  DESCRICAO             DATA TESTE"
+                                             into rpt-linha
+           end-string
+           write rpt-linha
+           move spaces                     to rpt-linha
+           write rpt-linha
+           .
+       500-imprimeCabecalho-fim.
+           exit.
+      *---------------------------------------------------------------*
+       900-imprimeRodape.
+           move spaces                     to rpt-linha
+           write rpt-linha
+           initialize rpt-linha
+           string "TOTAL DE REGISTROS LIDOS    : " ws-total-lidos
+                                             into rpt-linha
+           end-string
+           write rpt-linha
+           initialize rpt-linha
+           string "TOTAL DE REGISTROS IMPRESSOS: " ws-total-impressos
+                                             into rpt-linha
+           end-string
+           write rpt-linha
+           .
+       900-imprimeRodape-fim.
+           exit.
+      *---------------------------------------------------------------*
+       999-fim.
+           close arquivo
+           close relatorio-rpt
+           stop run.

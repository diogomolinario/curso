@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcilia.
+       AUTHOR. diogo.
+       DATE-WRITTEN. 09/08/2026.
+      *---------------------------------------------------------------*
+      *    Reconciliacao entre "arquivo" (indexado, o cadastro) e
+      *    "arquivos" (x, a carga externa). Carrega x inteiro em
+      *    memoria e reporta: codigos de x ausentes em arquivo,
+      *    codigos de arquivo ausentes em x, e codigos presentes nos
+      *    dois lados porem com descricao/dtTeste divergentes. Roda
+      *    sozinho, sem depender de inicio.cbl.
+      *---------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+      *---------------------------------------------------------------*
+           select arquivo       ASSIGN to
+                   "/curso/cobol/dados/arquivo"
+                  organization         is indexed
+                  access mode          is dynamic
+                  file status          is ws-status
+                  record key           is arq-chave.
+           select arquivos      ASSIGN to
+                   "/curso/cobol/dados/x"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+           select reconc-rpt    ASSIGN to
+                   "/curso/cobol/dados/reconciliacao.txt"
+                  organization         is line SEQUENTIAL
+                  file status          is ws-status.
+      *---------------------------------------------------------------*
+       data division.
+       file section.
+      *---------------------------------------------------------------*
+           fd arquivo.
+           01 arq-registro.
+              02 arq-chave.
+                 03 arq-codigo         pic 9(005).
+              02 arq-descricao         pic x(020).
+              02 arq-dtTeste           pic 9(008).
+              02 redefines arq-dtTeste.
+                 03 arq-aaTeste        pic 9(004).
+                 03 arq-mmTeste        pic 9(002).
+                 03 arq-ddTeste        pic 9(002).
+              02 arq-excluido          pic x(001).
+                 88 arq-excluido-sim   value "S".
+                 88 arq-excluido-nao   value "N".
+              02 arq-situacao          pic x(001).
+
+           fd arquivos.
+           01 arqs-registro.
+              02 arqs-chave.
+                 03 arqs-codigo        pic 9(005).
+              02 arqs-descricao        pic x(020).
+              02 arqs-dtTeste          pic 9(008).
+              02 redefines arqs-dtTeste.
+                 03 arqs-aaTeste       pic 9(004).
+                 03 arqs-mmTeste       pic 9(002).
+                 03 arqs-ddTeste       pic 9(002).
+              02 arqs-situacao         pic x(001).
+
+           fd reconc-rpt.
+           01 rpt-linha                pic x(132).
+      *---------------------------------------------------------------*
+       working-storage section.
+      *---------------------------------------------------------------*
+       01 ws-status                    pic x(002)  value "00".
+       01 ws-data-exec                 pic 9(008)  value zeros.
+       01 ws-hora-exec                 pic 9(008)  value zeros.
+       01 ws-achado-local               pic x(001)  value "N".
+
+       01 ws-total-x                   pic 9(007)  value zeros.
+       01 ws-total-arquivo             pic 9(007)  value zeros.
+       01 ws-faltando-arquivo          pic 9(007)  value zeros.
+       01 ws-faltando-x                pic 9(007)  value zeros.
+       01 ws-divergentes               pic 9(007)  value zeros.
+
+       01 tb-x-max                     pic 9(005)  value zeros.
+       01 tb-x-tab.
+          02 tb-x occurs 1 to 5000 times
+                   depending on tb-x-max
+                   indexed by tb-x-idx.
+             03 tb-x-codigo            pic 9(005).
+             03 tb-x-descricao         pic x(020).
+             03 tb-x-dtTeste           pic 9(008).
+      *---------------------------------------------------------------*
+       procedure division.
+      *---------------------------------------------------------------*
+       001-INICIO.
+           perform 100-abreArquivos
+              thru 100-abreArquivos-fim
+           perform 200-carregaX
+              thru 200-carregaX-fim
+           perform 300-comparaXcontraArquivo
+              thru 300-comparaXcontraArquivo-fim
+           perform 400-comparaArquivoContraX
+              thru 400-comparaArquivoContraX-fim
+           perform 900-imprimeResumo
+              thru 900-imprimeResumo-fim
+           go to 999-fim.
+      *---------------------------------------------------------------*
+       100-abreArquivos.
+           accept ws-data-exec             from date yyyymmdd
+           accept ws-hora-exec             from time
+           open input arquivos
+           if ws-status <> "00"
+              display "Erro de abertura no arq {X}, FS: ("
+                      ws-status ") - encerrando"
+              go to 999-fim
+           end-if
+           open input arquivo
+           if ws-status <> "00"
+              display "Erro de abertura no arq {ARQUIVO}, FS: ("
+                      ws-status ") - encerrando"
+              go to 999-fim
+           end-if
+           open output reconc-rpt
+           if ws-status <> "00"
+              display "Erro de abertura no arq {RECONCILIACAO}, FS: ("
+                      ws-status ") - encerrando"
+              go to 999-fim
+           end-if
+           initialize rpt-linha
+           string "RECONCILIACAO ARQUIVO x ARQUIVOS(x) - "
+                  ws-data-exec(7:2) "/" ws-data-exec(5:2) "/"
+                  ws-data-exec(1:4)
+                                           into rpt-linha
+           end-string
+           write rpt-linha
+           move spaces                     to rpt-linha
+           write rpt-linha
+           .
+       100-abreArquivos-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Carrega o arquivo externo "x" inteiro em tb-x-tab, para que
+      *    400-comparaArquivoContraX possa depois consultar cada
+      *    codigo de "arquivo" sem precisar reabrir/reler "x".
+      *---------------------------------------------------------------*
+       200-carregaX.
+           move zeros                      to tb-x-max
+           perform until exit
+              read arquivos
+              if ws-status <> "00"
+                 exit perform
+              end-if
+              add 1                        to ws-total-x
+              if tb-x-max < 5000
+                 add 1                      to tb-x-max
+                 move arqs-codigo           to tb-x-codigo(tb-x-max)
+                 move arqs-descricao        to tb-x-descricao(tb-x-max)
+                 move arqs-dtTeste          to tb-x-dtTeste(tb-x-max)
+              else
+                 initialize rpt-linha
+                 string "TABELA CHEIA (5000), excedente nao "
+                        "reconciliado codigo=" arqs-codigo
+                                           into rpt-linha
+                 end-string
+                 write rpt-linha
+              end-if
+           end-perform
+           close arquivos
+           .
+       200-carregaX-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Para cada codigo lido de x (em tb-x-tab), localiza o
+      *    registro correspondente em "arquivo" por leitura direta na
+      *    chave e compara descricao/dtTeste.
+      *---------------------------------------------------------------*
+       300-comparaXcontraArquivo.
+           perform varying tb-x-idx from 1 by 1
+                                     until tb-x-idx > tb-x-max
+              move tb-x-codigo(tb-x-idx)    to arq-codigo
+              read arquivo record
+              if ws-status = "00"
+                 if arq-descricao <> tb-x-descricao(tb-x-idx) or
+                    arq-dtTeste   <> tb-x-dtTeste(tb-x-idx)
+                    add 1                   to ws-divergentes
+                    initialize rpt-linha
+                    string "DIVERGENTE codigo=" tb-x-codigo(tb-x-idx)
+                           " x.descricao=["     tb-x-descricao(tb-x-idx)
+                           "] arquivo.descricao=[" arq-descricao "]"
+                                           into rpt-linha
+                    end-string
+                    write rpt-linha
+                    initialize rpt-linha
+                    string "            x.dtTeste="
+                           tb-x-dtTeste(tb-x-idx)
+                           " arquivo.dtTeste=" arq-dtTeste
+                                           into rpt-linha
+                    end-string
+                    write rpt-linha
+                 end-if
+              else
+                 add 1                      to ws-faltando-arquivo
+                 initialize rpt-linha
+                 string "FALTANDO EM ARQUIVO codigo="
+                        tb-x-codigo(tb-x-idx)
+                        " descricao=" tb-x-descricao(tb-x-idx)
+                                           into rpt-linha
+                 end-string
+                 write rpt-linha
+              end-if
+           end-perform
+           .
+       300-comparaXcontraArquivo-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Percorre "arquivo" inteiro, em ordem de arq-chave, e
+      *    reporta qualquer codigo sem correspondencia em tb-x-tab.
+      *---------------------------------------------------------------*
+       400-comparaArquivoContraX.
+           initialize arq-registro
+           start arquivo key not < arq-chave
+           if ws-status <> "00" and "02"
+              go to 400-comparaArquivoContraX-fim
+           end-if
+           perform until exit
+              read arquivo next record
+              if ws-status <> "00"
+                 exit perform
+              end-if
+              add 1                        to ws-total-arquivo
+              perform 410-verificaAchado
+                 thru 410-verificaAchado-fim
+           end-perform
+           .
+       400-comparaArquivoContraX-fim.
+           exit.
+      *---------------------------------------------------------------*
+      *    Busca sequencial em tb-x-tab pelo codigo do arq-registro
+      *    corrente; se nao houver nenhuma linha de x com esse codigo,
+      *    reporta o registro como sem correspondencia em x.
+      *---------------------------------------------------------------*
+       410-verificaAchado.
+           move "N"                        to ws-achado-local
+           perform varying tb-x-idx from 1 by 1
+                     until tb-x-idx > tb-x-max or ws-achado-local = "S"
+              if tb-x-codigo(tb-x-idx) = arq-codigo
+                 move "S"                  to ws-achado-local
+              end-if
+           end-perform
+           if ws-achado-local = "N"
+              add 1                        to ws-faltando-x
+              initialize rpt-linha
+              string "FALTANDO EM X (arquivos) codigo=" arq-codigo
+                     " descricao=" arq-descricao
+                                           into rpt-linha
+              end-string
+              write rpt-linha
+           end-if
+           .
+       410-verificaAchado-fim.
+           exit.
+      *---------------------------------------------------------------*
+       900-imprimeResumo.
+           move spaces                     to rpt-linha
+           write rpt-linha
+           initialize rpt-linha
+           string "TOTAL LIDO DE X (arquivos)..........: " ws-total-x
+                                           into rpt-linha
+           end-string
+           write rpt-linha
+           initialize rpt-linha
+           string "TOTAL LIDO DE ARQUIVO...............: "
+                  ws-total-arquivo
+                                           into rpt-linha
+           end-string
+           write rpt-linha
+           initialize rpt-linha
+           string "FALTANDO EM ARQUIVO (so existe em x).: "
+                  ws-faltando-arquivo
+                                           into rpt-linha
+           end-string
+           write rpt-linha
+           initialize rpt-linha
+           string "FALTANDO EM X (so existe em arquivo).: "
+                  ws-faltando-x
+                                           into rpt-linha
+           end-string
+           write rpt-linha
+           initialize rpt-linha
+           string "DIVERGENTES (descricao/dtTeste)......: "
+                  ws-divergentes
+                                           into rpt-linha
+           end-string
+           write rpt-linha
+           close arquivo
+           close reconc-rpt
+           .
+       900-imprimeResumo-fim.
+           exit.
+      *---------------------------------------------------------------*
+       999-fim.
+           stop run.
